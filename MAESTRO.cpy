@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author: GABRIELA RODRIGUEZ
+      * Date: 25/09/2023
+      * Purpose: LAYOUT DEL ARCHIVO MAESTRO DE EMPLEADOS
+      ******************************************************************
+       01  WS-ENT-MAESTRO.
+           05 WS-ENT-LEGAJO                  PIC X(10).
+           05 WS-ENT-NOMBRE                  PIC X(20).
+           05 WS-ENT-APELLIDO                PIC X(20).
+           05 WS-ENT-SUELDO                  PIC 9(08)V9(02).
+           05 FILLER                         PIC X(05).
