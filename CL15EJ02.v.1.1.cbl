@@ -16,26 +16,77 @@
 
        FILE-CONTROL.
 
+       SELECT ENT-PARAMETROS
+           ASSIGN TO '../CL15EJ02_PARAMETROS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-PARAMETROS.
+
        SELECT ENT-MAESTRO
-           ASSIGN TO '../ARCH_MAESTRO.TXT'
+           ASSIGN TO DYNAMIC WS-PARM-MAESTRO-NOMBRE
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-MAESTRO.
 
        SELECT ENT-NOVEDADES
-           ASSIGN TO '../ARCH_NOVEDADES.TXT'
+           ASSIGN TO DYNAMIC WS-PARM-NOVEDADES-NOMBRE
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-NOVEDADES.
 
        SELECT SAL-MAEACT
-           ASSIGN TO '../MAESTRO_ACTUALIZADO.TXT'
+           ASSIGN TO DYNAMIC WS-PARM-MAEACT-NOMBRE
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-MAEACT.
 
+       SELECT SAL-NOV-RECHAZADAS
+           ASSIGN TO '../NOVEDADES_RECHAZADAS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RECHAZADAS.
+
+       SELECT SAL-DELTA
+           ASSIGN TO '../CL15EJ02_DELTA.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-DELTA.
+
+       SELECT ENT-MAEACT-ANT
+           ASSIGN TO DYNAMIC WS-PARM-MAEACT-NOMBRE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-MAEACT-ANT.
+
+       SELECT SAL-MAEACT-BKP
+           ASSIGN TO DYNAMIC WS-BKP-NOMBRE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-MAEACT-BKP.
+
+       SELECT ENT-CHECKPOINT
+           ASSIGN TO '../CL15EJ02_CHECKPOINT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CHECKPOINT.
+
+       SELECT ENT-NOVEDADES-CTRL
+           ASSIGN TO '../ARCH_NOVEDADES_CTRL.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-NOVEDADES-CTRL.
+
+       SELECT ENT-NOVEDADES-ORIGEN
+           ASSIGN TO DYNAMIC WS-NOV-ORIGEN-NOMBRE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-NOVEDADES-ORIGEN.
+
+       SELECT SAL-NOVEDADES-TMP
+           ASSIGN TO '../CL15EJ02_NOVEDADES.TMP'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-NOVEDADES-TMP.
+
+       SELECT SD-NOVEDADES-ORDEN
+           ASSIGN TO '../CL15EJ02_NOVEDADES.SRT'.
+
       *----------------------------------------------------------------*
        DATA DIVISION.
 
        FILE SECTION.
 
+       FD ENT-PARAMETROS.
+       01 WS-REG-PARAMETROS                 PIC X(40).
+
        FD ENT-MAESTRO.
           COPY MAESTRO.
 
@@ -45,6 +96,72 @@
        FD SAL-MAEACT.
        01 WS-SAL-MAEACT                     PIC X(65).
 
+       01 WS-SAL-MAEACT-DATOS REDEFINES WS-SAL-MAEACT.
+          05 WS-SAL-LEGAJO                  PIC X(10).
+          05 WS-SAL-NOMBRE                  PIC X(20).
+          05 WS-SAL-APELLIDO                PIC X(20).
+          05 WS-SAL-SUELDO                  PIC 9(08)V9(02).
+          05 FILLER                         PIC X(05).
+
+       FD SAL-NOV-RECHAZADAS.
+       01 WS-SAL-RECHAZADAS.
+          05 WS-RCH-LEGAJO                  PIC X(10).
+          05 FILLER                         PIC X(01).
+          05 WS-RCH-TIPO                    PIC X(01).
+          05 FILLER                         PIC X(01).
+          05 WS-RCH-MOTIVO                  PIC X(40).
+
+       FD SAL-DELTA.
+       01 WS-SAL-DELTA.
+          05 WS-DLT-LEGAJO                  PIC X(10).
+          05 FILLER                         PIC X(01).
+          05 WS-DLT-TIPO-CAMBIO             PIC X(16).
+
+       FD ENT-MAEACT-ANT.
+       01 WS-ENT-MAEACT-ANT                 PIC X(65).
+
+       FD SAL-MAEACT-BKP.
+       01 WS-SAL-MAEACT-BKP                 PIC X(65).
+
+       FD ENT-CHECKPOINT.
+       01 WS-REG-CHECKPOINT.
+          05 WS-CHK-LEGAJO                  PIC X(10).
+          05 FILLER                         PIC X(01).
+          05 WS-CHK-CONT-MAESTRO             PIC 9(04).
+          05 FILLER                         PIC X(01).
+          05 WS-CHK-CONT-NOVEDAD             PIC 9(06).
+          05 FILLER                         PIC X(01).
+          05 WS-CHK-CONT-SALIDA             PIC 9(04).
+          05 FILLER                         PIC X(01).
+          05 WS-CHK-CONT-ERROR              PIC 9(04).
+          05 FILLER                         PIC X(01).
+          05 WS-CHK-CONT-ALTAS              PIC 9(04).
+          05 FILLER                         PIC X(01).
+          05 WS-CHK-CONT-BAJAS              PIC 9(04).
+          05 FILLER                         PIC X(01).
+          05 WS-CHK-IMP-ALTAS               PIC 9(10)V9(02).
+          05 FILLER                         PIC X(01).
+          05 WS-CHK-IMP-BAJAS               PIC 9(10)V9(02).
+          05 FILLER                         PIC X(01).
+          05 WS-CHK-IMP-MODIF               PIC 9(10)V9(02).
+          05 FILLER                         PIC X(01).
+          05 WS-CHK-IMP-SINCAMBIO           PIC 9(10)V9(02).
+
+       FD ENT-NOVEDADES-CTRL.
+       01 WS-REG-NOVEDADES-CTRL             PIC X(40).
+
+       FD ENT-NOVEDADES-ORIGEN.
+       01 WS-ENT-NOVEDADES-ORIGEN           PIC X(66).
+
+       FD SAL-NOVEDADES-TMP.
+       01 WS-SAL-NOVEDADES-TMP              PIC X(66).
+
+       SD SD-NOVEDADES-ORDEN.
+       01 SD-REG-NOVEDAD.
+          05 SD-NOV-TIPO                    PIC X(01).
+          05 SD-NOV-LEGAJO                  PIC X(10).
+          05 FILLER                         PIC X(55).
+
 
        WORKING-STORAGE SECTION.
 
@@ -60,18 +177,93 @@
           05 FS-MAEACT                      PIC X(2).
              88 FS-MAEACT-OK                    VALUE '00'.
              88 FS-MAEACT-EOF                   VALUE '10'.
+          05 FS-RECHAZADAS                  PIC X(2).
+             88 FS-RECHAZADAS-OK                VALUE '00'.
+          05 FS-DELTA                       PIC X(2).
+             88 FS-DELTA-OK                     VALUE '00'.
+          05 FS-MAEACT-ANT                  PIC X(2).
+             88 FS-MAEACT-ANT-OK                VALUE '00'.
+             88 FS-MAEACT-ANT-EOF               VALUE '10'.
+             88 FS-MAEACT-ANT-NFD               VALUE '35'.
+          05 FS-MAEACT-BKP                  PIC X(2).
+             88 FS-MAEACT-BKP-OK                VALUE '00'.
+          05 FS-CHECKPOINT                  PIC X(2).
+             88 FS-CHECKPOINT-OK                VALUE '00'.
+             88 FS-CHECKPOINT-EOF               VALUE '10'.
+             88 FS-CHECKPOINT-NFD               VALUE '35'.
+          05 FS-NOVEDADES-CTRL              PIC X(2).
+             88 FS-NOVEDADES-CTRL-OK            VALUE '00'.
+             88 FS-NOVEDADES-CTRL-EOF           VALUE '10'.
+             88 FS-NOVEDADES-CTRL-NFD           VALUE '35'.
+          05 FS-NOVEDADES-ORIGEN            PIC X(2).
+             88 FS-NOVEDADES-ORIGEN-OK          VALUE '00'.
+             88 FS-NOVEDADES-ORIGEN-EOF         VALUE '10'.
+             88 FS-NOVEDADES-ORIGEN-NFD         VALUE '35'.
+          05 FS-NOVEDADES-TMP               PIC X(2).
+             88 FS-NOVEDADES-TMP-OK             VALUE '00'.
+          05 FS-PARAMETROS                  PIC X(2).
+             88 FS-PARAMETROS-OK                VALUE '00'.
+             88 FS-PARAMETROS-EOF               VALUE '10'.
+             88 FS-PARAMETROS-NFD               VALUE '35'.
 
        01 WS-CONTADORES.
           05 WS-CONT-REG-MAESTRO            PIC 9(04) VALUE 0.
           05 WS-CONT-REG-NOVEDAD            PIC 9(06) VALUE 0.
           05 WS-CONT-REG-SALIDA             PIC 9(04) VALUE 0.
           05 WS-CONT-REG-ERROR              PIC 9(04) VALUE 0.
+          05 WS-CONT-ALTAS-APLIC            PIC 9(04) VALUE 0.
+          05 WS-CONT-BAJAS-APLIC            PIC 9(04) VALUE 0.
+
+       01 WS-CONCILIACION.
+           05 WS-CONT-MAESTRO-ESPERADO      PIC S9(06) VALUE 0.
+           05 WS-SW-CONCILIA-OK             PIC X(01) VALUE 'S'.
+              88 WS-CONCILIA-OK                 VALUE 'S'.
 
        01 WS-VARIABLES-AUX.
-           05 WS-IMP-ACUM                   PIC 9(10)V9(02) VALUE 0.
+           05 WS-IMP-ACUM.
+              10 WS-IMP-ALTAS                PIC 9(10)V9(02) VALUE 0.
+              10 WS-IMP-BAJAS                PIC 9(10)V9(02) VALUE 0.
+              10 WS-IMP-MODIF                PIC 9(10)V9(02) VALUE 0.
+              10 WS-IMP-SINCAMBIO            PIC 9(10)V9(02) VALUE 0.
            05 WS-FORMAT-CANT                PIC ZZZ.ZZ9.
+           05 WS-FORMAT-IMPORTE             PIC Z(9)9,99.
            05 WS-CLAVE-MIN                  PIC X(10).
            05 WS-GRABAR-MAESTRO             PIC X(02).
+           05 WS-ENT-LEGAJO-ANT             PIC X(10) VALUE LOW-VALUES.
+           05 WS-NOV-LEGAJO-ANT             PIC X(10) VALUE LOW-VALUES.
+           05 WS-MOTIVO-RECHAZO             PIC X(40).
+           05 WS-SW-NOV-VALIDA              PIC X(01) VALUE 'S'.
+              88 WS-NOV-VALIDA                  VALUE 'S'.
+           05 WS-SW-TIPO-CAMBIO             PIC X(01) VALUE 'S'.
+              88 WS-CAMBIO-ALTA                 VALUE 'A'.
+              88 WS-CAMBIO-BAJA                 VALUE 'B'.
+              88 WS-CAMBIO-MODIF                VALUE 'M'.
+              88 WS-CAMBIO-SINCAMBIO            VALUE 'S'.
+
+       01 WS-FECHA-SISTEMA.
+           05 WS-FECHA-AAAAMMDD             PIC 9(08).
+
+       01 WS-BKP-MAEACT.
+           05 WS-BKP-NOMBRE                 PIC X(40) VALUE SPACES.
+           05 WS-PARM-MAEACT-BASE           PIC X(40) VALUE SPACES.
+
+       01 WS-CHECKPOINT-CTRL.
+           05 WS-CONT-CHECKPOINT            PIC 9(04) VALUE 0.
+           05 WS-CHECKPOINT-CADA            PIC 9(04) VALUE 0001.
+           05 WS-SW-RESTART                 PIC X(01) VALUE 'N'.
+              88 WS-HAY-RESTART                 VALUE 'S'.
+           05 WS-ULT-LEGAJO-PROC            PIC X(10) VALUE LOW-VALUES.
+
+       01 WS-NOVEDADES-CONSOL.
+           05 WS-NOV-ORIGEN-NOMBRE          PIC X(40) VALUE SPACES.
+
+       01 WS-PARAMETROS-ARCHIVOS.
+           05 WS-PARM-MAESTRO-NOMBRE        PIC X(40)
+              VALUE '../ARCH_MAESTRO.TXT'.
+           05 WS-PARM-NOVEDADES-NOMBRE      PIC X(40)
+              VALUE '../ARCH_NOVEDADES.TXT'.
+           05 WS-PARM-MAEACT-NOMBRE         PIC X(40)
+              VALUE '../MAESTRO_ACTUALIZADO.TXT'.
 
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
@@ -94,17 +286,78 @@
 
            INITIALIZE WS-CONTADORES.
 
+           PERFORM 1050-LEER-PARAMETROS
+              THRU 1050-LEER-PARAMETROS-EXIT.
+
+           PERFORM 1500-LEER-CHECKPOINT
+              THRU 1500-LEER-CHECKPOINT-EXIT.
+
            PERFORM 1100-ABRIR-MAESTRO
               THRU 1100-ABRIR-MAESTRO-EXIT.
 
+           PERFORM 1150-CONSOLIDAR-NOVEDADES
+              THRU 1150-CONSOLIDAR-NOVEDADES-EXIT.
+
            PERFORM 1200-ABRIR-NOVEDAD
               THRU 1200-ABRIR-NOVEDAD-EXIT.
 
+           IF WS-HAY-RESTART
+              PERFORM 1600-REPOSICIONAR-ARCHIVOS
+                 THRU 1600-REPOSICIONAR-ARCHIVOS-EXIT
+           ELSE
+              PERFORM 1250-RESPALDAR-MAEACT
+                 THRU 1250-RESPALDAR-MAEACT-EXIT
+           END-IF.
+
            PERFORM 1300-ABRIR-MAEACT
               THRU 1300-ABRIR-MAEACT-FIN.
 
+           PERFORM 1400-ABRIR-RECHAZADAS
+              THRU 1400-ABRIR-RECHAZADAS-EXIT.
+
+           PERFORM 1450-ABRIR-DELTA
+              THRU 1450-ABRIR-DELTA-EXIT.
+
        1000-INICIAR-PROGRAMA-EXIT.
            EXIT.
+      *----------------------------------------------------------------*
+       1050-LEER-PARAMETROS.
+      *----------------------------------------------------------------*
+
+      *---- ARCHIVO OPCIONAL DE PARAMETROS CON LOS NOMBRES DE LOS TRES
+      *---- ARCHIVOS PRINCIPALES (MAESTRO, NOVEDADES, MAEACT), UNO POR
+      *---- LINEA Y EN ESE ORDEN. SI NO EXISTE O UNA LINEA VIENE EN
+      *---- BLANCO, SE MANTIENE EL VALOR POR DEFECTO YA CARGADO EN
+      *---- WS-PARAMETROS-ARCHIVOS.
+           OPEN INPUT ENT-PARAMETROS.
+
+           EVALUATE TRUE
+              WHEN FS-PARAMETROS-OK
+                 READ ENT-PARAMETROS
+                 IF FS-PARAMETROS-OK AND WS-REG-PARAMETROS NOT = SPACES
+                    MOVE WS-REG-PARAMETROS TO WS-PARM-MAESTRO-NOMBRE
+                 END-IF
+
+                 READ ENT-PARAMETROS
+                 IF FS-PARAMETROS-OK AND WS-REG-PARAMETROS NOT = SPACES
+                    MOVE WS-REG-PARAMETROS TO WS-PARM-NOVEDADES-NOMBRE
+                 END-IF
+
+                 READ ENT-PARAMETROS
+                 IF FS-PARAMETROS-OK AND WS-REG-PARAMETROS NOT = SPACES
+                    MOVE WS-REG-PARAMETROS TO WS-PARM-MAEACT-NOMBRE
+                 END-IF
+
+                 CLOSE ENT-PARAMETROS
+              WHEN FS-PARAMETROS-NFD
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'ERROR AL ABRIR ARCHIVO DE PARAMETROS: '
+                         FS-PARAMETROS
+           END-EVALUATE.
+
+       1050-LEER-PARAMETROS-EXIT.
+           EXIT.
       *----------------------------------------------------------------*
        1100-ABRIR-MAESTRO.
       *----------------------------------------------------------------*
@@ -133,6 +386,14 @@
 
            EVALUATE TRUE
                WHEN FS-MAESTRO-OK
+                    IF WS-ENT-LEGAJO < WS-ENT-LEGAJO-ANT
+                       DISPLAY 'ARCHIVO MAESTRO FUERA DE SECUENCIA'
+                       DISPLAY 'LEGAJO LEIDO    : ' WS-ENT-LEGAJO
+                       DISPLAY 'LEGAJO ANTERIOR : ' WS-ENT-LEGAJO-ANT
+                       PERFORM 9000-ABEND-SECUENCIA
+                          THRU 9000-ABEND-SECUENCIA-EXIT
+                    END-IF
+                    MOVE WS-ENT-LEGAJO      TO WS-ENT-LEGAJO-ANT
                     ADD 1                   TO WS-CONT-REG-MAESTRO
                WHEN FS-MAESTRO-EOF
                     MOVE '9999999999'       TO WS-ENT-LEGAJO
@@ -143,6 +404,107 @@
 
        1110-LEER-MAESTRO-EXIT.
            EXIT.
+      *----------------------------------------------------------------*
+       1150-CONSOLIDAR-NOVEDADES.
+      *----------------------------------------------------------------*
+
+      *---- SI EXISTE UN ARCHIVO DE CONTROL CON LA LISTA DE ARCHIVOS
+      *---- DE NOVEDADES A CONSOLIDAR, SE ARMA UN UNICO
+      *---- ARCH_NOVEDADES.TXT ORDENADO POR LEGAJO A PARTIR DE TODOS
+      *---- LOS ARCHIVOS LISTADOS. SI NO EXISTE EL ARCHIVO DE CONTROL
+      *---- SE SIGUE USANDO ARCH_NOVEDADES.TXT TAL COMO ESTA.
+           OPEN INPUT ENT-NOVEDADES-CTRL.
+
+           EVALUATE TRUE
+              WHEN FS-NOVEDADES-CTRL-OK
+                 OPEN OUTPUT SAL-NOVEDADES-TMP
+
+                 PERFORM 1160-LEER-CTRL-NOVEDAD
+                    THRU 1160-LEER-CTRL-NOVEDAD-EXIT
+                   UNTIL FS-NOVEDADES-CTRL-EOF
+
+                 CLOSE SAL-NOVEDADES-TMP
+                 CLOSE ENT-NOVEDADES-CTRL
+
+      *---- SD-NOV-TIPO COMO CLAVE SECUNDARIA ASEGURA QUE, CUANDO DOS
+      *---- ARCHIVOS DE ORIGEN DISTINTOS TRAEN NOVEDADES PARA EL MISMO
+      *---- LEGAJO, LAS ALTAS ('A') QUEDEN ORDENADAS ANTES QUE LAS
+      *---- MODIFICACIONES/BAJAS DE ESE MISMO LEGAJO.
+                 SORT SD-NOVEDADES-ORDEN
+                    ON ASCENDING KEY SD-NOV-LEGAJO
+                    ON ASCENDING KEY SD-NOV-TIPO
+                    USING SAL-NOVEDADES-TMP
+                    GIVING ENT-NOVEDADES
+              WHEN FS-NOVEDADES-CTRL-NFD
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'ERROR AL ABRIR ARCH_NOVEDADES_CTRL.TXT: '
+                         FS-NOVEDADES-CTRL
+           END-EVALUATE.
+
+       1150-CONSOLIDAR-NOVEDADES-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1160-LEER-CTRL-NOVEDAD.
+      *----------------------------------------------------------------*
+
+           READ ENT-NOVEDADES-CTRL.
+
+           EVALUATE TRUE
+              WHEN FS-NOVEDADES-CTRL-OK
+                 MOVE WS-REG-NOVEDADES-CTRL  TO WS-NOV-ORIGEN-NOMBRE
+                 PERFORM 1170-COPIAR-NOV-ORIGEN
+                    THRU 1170-COPIAR-NOV-ORIGEN-EXIT
+              WHEN FS-NOVEDADES-CTRL-EOF
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'ERROR AL LEER ARCH_NOVEDADES_CTRL.TXT: '
+                         FS-NOVEDADES-CTRL
+           END-EVALUATE.
+
+       1160-LEER-CTRL-NOVEDAD-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1170-COPIAR-NOV-ORIGEN.
+      *----------------------------------------------------------------*
+
+           OPEN INPUT ENT-NOVEDADES-ORIGEN.
+
+           EVALUATE TRUE
+              WHEN FS-NOVEDADES-ORIGEN-OK
+                 PERFORM 1180-COPIAR-NOV-ORIGEN-REG
+                    THRU 1180-COPIAR-NOV-ORIGEN-REG-EXIT
+                   UNTIL FS-NOVEDADES-ORIGEN-EOF
+                 CLOSE ENT-NOVEDADES-ORIGEN
+              WHEN FS-NOVEDADES-ORIGEN-NFD
+                 DISPLAY 'ARCHIVO DE NOVEDADES NO ENCONTRADO: '
+                         WS-NOV-ORIGEN-NOMBRE
+              WHEN OTHER
+                 DISPLAY 'ERROR AL ABRIR ARCHIVO DE NOVEDADES: '
+                         WS-NOV-ORIGEN-NOMBRE ' ' FS-NOVEDADES-ORIGEN
+           END-EVALUATE.
+
+       1170-COPIAR-NOV-ORIGEN-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1180-COPIAR-NOV-ORIGEN-REG.
+      *----------------------------------------------------------------*
+
+           READ ENT-NOVEDADES-ORIGEN.
+
+           EVALUATE TRUE
+              WHEN FS-NOVEDADES-ORIGEN-OK
+                 MOVE WS-ENT-NOVEDADES-ORIGEN TO WS-SAL-NOVEDADES-TMP
+                 WRITE WS-SAL-NOVEDADES-TMP
+              WHEN FS-NOVEDADES-ORIGEN-EOF
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'ERROR AL LEER ARCHIVO DE NOVEDADES: '
+                         FS-NOVEDADES-ORIGEN
+           END-EVALUATE.
+
+       1180-COPIAR-NOV-ORIGEN-REG-EXIT.
+           EXIT.
       *----------------------------------------------------------------*
        1200-ABRIR-NOVEDAD.
       *----------------------------------------------------------------*
@@ -171,6 +533,14 @@
 
             EVALUATE TRUE
                WHEN FS-NOVEDADES-OK
+                    IF WS-NOV-LEGAJO < WS-NOV-LEGAJO-ANT
+                       DISPLAY 'ARCHIVO NOVEDADES FUERA DE SECUENCIA'
+                       DISPLAY 'LEGAJO LEIDO    : ' WS-NOV-LEGAJO
+                       DISPLAY 'LEGAJO ANTERIOR : ' WS-NOV-LEGAJO-ANT
+                       PERFORM 9000-ABEND-SECUENCIA
+                          THRU 9000-ABEND-SECUENCIA-EXIT
+                    END-IF
+                    MOVE WS-NOV-LEGAJO      TO WS-NOV-LEGAJO-ANT
                     ADD 1                   TO WS-CONT-REG-NOVEDAD
                WHEN FS-NOVEDADES-EOF
                     MOVE '9999999999'       TO WS-NOV-LEGAJO
@@ -181,11 +551,75 @@
 
        1210-LEER-NOVEDAD-EXIT.
            EXIT.
+      *----------------------------------------------------------------*
+       1250-RESPALDAR-MAEACT.
+      *----------------------------------------------------------------*
+
+           ACCEPT WS-FECHA-AAAAMMDD          FROM DATE YYYYMMDD.
+
+      *---- EL NOMBRE DEL RESPALDO SE ARMA A PARTIR DEL NOMBRE DE
+      *---- MAEACT REALMENTE EN USO (DEFAULT O EL QUE VINO POR
+      *---- PARAMETRO), NO DE UN LITERAL FIJO, PARA QUE DOS CORRIDAS
+      *---- CONTRA MAEACT DISTINTOS EN EL MISMO DIA NO GENEREN EL
+      *---- MISMO NOMBRE DE RESPALDO.
+           MOVE SPACES                       TO WS-PARM-MAEACT-BASE.
+           UNSTRING WS-PARM-MAEACT-NOMBRE DELIMITED BY '.TXT'
+              INTO WS-PARM-MAEACT-BASE.
+
+           STRING WS-PARM-MAEACT-BASE        DELIMITED BY SPACE
+                  '.'                        DELIMITED BY SIZE
+                  WS-FECHA-AAAAMMDD          DELIMITED BY SIZE
+                  '.TXT'                     DELIMITED BY SIZE
+             INTO WS-BKP-NOMBRE.
+
+           OPEN INPUT ENT-MAEACT-ANT.
+
+           EVALUATE TRUE
+               WHEN FS-MAEACT-ANT-OK
+                    OPEN OUTPUT SAL-MAEACT-BKP
+                    PERFORM 1260-COPIAR-MAEACT
+                       THRU 1260-COPIAR-MAEACT-EXIT
+                      UNTIL FS-MAEACT-ANT-EOF
+                    CLOSE SAL-MAEACT-BKP
+                    CLOSE ENT-MAEACT-ANT
+               WHEN FS-MAEACT-ANT-NFD
+                    DISPLAY 'SIN MAESTRO ACTUALIZADO PREVIO, '
+                            'NO SE GENERA RESPALDO'
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR MAESTRO ANTERIOR: '
+                            FS-MAEACT-ANT
+           END-EVALUATE.
+
+       1250-RESPALDAR-MAEACT-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1260-COPIAR-MAEACT.
+      *----------------------------------------------------------------*
+
+           READ ENT-MAEACT-ANT.
+
+           EVALUATE TRUE
+               WHEN FS-MAEACT-ANT-OK
+                    MOVE WS-ENT-MAEACT-ANT  TO WS-SAL-MAEACT-BKP
+                    WRITE WS-SAL-MAEACT-BKP
+               WHEN FS-MAEACT-ANT-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL LEER MAESTRO ANTERIOR: '
+                            FS-MAEACT-ANT
+           END-EVALUATE.
+
+       1260-COPIAR-MAEACT-EXIT.
+           EXIT.
       *----------------------------------------------------------------*
        1300-ABRIR-MAEACT.
       *----------------------------------------------------------------*
 
-           OPEN OUTPUT SAL-MAEACT.
+           IF WS-HAY-RESTART
+              OPEN EXTEND SAL-MAEACT
+           ELSE
+              OPEN OUTPUT SAL-MAEACT
+           END-IF.
 
            EVALUATE FS-MAEACT
                WHEN '00'
@@ -200,6 +634,127 @@
 
        1300-ABRIR-MAEACT-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       1400-ABRIR-RECHAZADAS.
+      *----------------------------------------------------------------*
+
+           IF WS-HAY-RESTART
+              OPEN EXTEND SAL-NOV-RECHAZADAS
+           ELSE
+              OPEN OUTPUT SAL-NOV-RECHAZADAS
+           END-IF.
+
+           IF NOT FS-RECHAZADAS-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE RECHAZADAS'
+              DISPLAY 'FILE STATUS: ' FS-RECHAZADAS
+           END-IF.
+
+       1400-ABRIR-RECHAZADAS-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1450-ABRIR-DELTA.
+      *----------------------------------------------------------------*
+
+           IF WS-HAY-RESTART
+              OPEN EXTEND SAL-DELTA
+           ELSE
+              OPEN OUTPUT SAL-DELTA
+           END-IF.
+
+           IF NOT FS-DELTA-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE DELTA'
+              DISPLAY 'FILE STATUS: ' FS-DELTA
+           END-IF.
+
+       1450-ABRIR-DELTA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1500-LEER-CHECKPOINT.
+      *----------------------------------------------------------------*
+
+           MOVE 'N'                         TO WS-SW-RESTART.
+
+           OPEN INPUT ENT-CHECKPOINT.
+
+           EVALUATE TRUE
+               WHEN FS-CHECKPOINT-OK
+                    READ ENT-CHECKPOINT
+                    IF FS-CHECKPOINT-OK
+                       MOVE 'S'             TO WS-SW-RESTART
+                       DISPLAY 'REINICIO DETECTADO - ULTIMO LEGAJO '
+                               'GRABADO: ' WS-CHK-LEGAJO
+                    END-IF
+                    CLOSE ENT-CHECKPOINT
+               WHEN FS-CHECKPOINT-NFD
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE CHECKPOINT'
+                    DISPLAY 'FILE STATUS: ' FS-CHECKPOINT
+           END-EVALUATE.
+
+       1500-LEER-CHECKPOINT-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1600-REPOSICIONAR-ARCHIVOS.
+      *----------------------------------------------------------------*
+
+           PERFORM 1110-LEER-MAESTRO
+              THRU 1110-LEER-MAESTRO-EXIT
+             UNTIL FS-MAESTRO-EOF
+                OR WS-ENT-LEGAJO > WS-CHK-LEGAJO.
+
+           PERFORM 1210-LEER-NOVEDAD
+              THRU 1210-LEER-NOVEDAD-EXIT
+             UNTIL FS-NOVEDADES-EOF
+                OR WS-NOV-LEGAJO > WS-CHK-LEGAJO.
+
+      *---- WS-CONT-REG-MAESTRO Y WS-CONT-REG-NOVEDAD YA QUEDAN BIEN
+      *---- CONTADOS PORQUE AMBOS ARCHIVOS SE RELEEN DESDE EL INICIO;
+      *---- SALIDA Y RECHAZADOS EN CAMBIO NO SE VUELVEN A GRABAR, ASI
+      *---- QUE SE RESTAURAN DESDE EL CHECKPOINT PARA MANTENER EL
+      *---- ACUMULADO DE LA CORRIDA ORIGINAL.
+           MOVE WS-CHK-CONT-SALIDA           TO WS-CONT-REG-SALIDA.
+           MOVE WS-CHK-CONT-ERROR            TO WS-CONT-REG-ERROR.
+           MOVE WS-CHK-CONT-ALTAS            TO WS-CONT-ALTAS-APLIC.
+           MOVE WS-CHK-CONT-BAJAS            TO WS-CONT-BAJAS-APLIC.
+           MOVE WS-CHK-IMP-ALTAS             TO WS-IMP-ALTAS.
+           MOVE WS-CHK-IMP-BAJAS             TO WS-IMP-BAJAS.
+           MOVE WS-CHK-IMP-MODIF             TO WS-IMP-MODIF.
+           MOVE WS-CHK-IMP-SINCAMBIO         TO WS-IMP-SINCAMBIO.
+
+       1600-REPOSICIONAR-ARCHIVOS-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1700-GRABAR-CHECKPOINT.
+      *----------------------------------------------------------------*
+
+           MOVE SPACES                       TO WS-REG-CHECKPOINT.
+
+      *---- SE USA EL ULTIMO LEGAJO CUYO PROCESAMIENTO QUEDO REALMENTE
+      *---- COMPLETO (GRABADO EN SAL-MAEACT, O DADO DE BAJA/RECHAZADO
+      *---- SIN LLEGAR A GRABARSE), NO WS-SAL-MAEACT NI WS-CLAVE-MIN
+      *---- DIRECTAMENTE: SI SE LLEGA ACA DESDE 9010-ABEND-GRABACION,
+      *---- WS-SAL-MAEACT TODAVIA CONTIENE EL REGISTRO QUE ACABA DE
+      *---- FALLAR AL GRABARSE, Y CHECKPOINTEAR ESE LEGAJO LO DARIA POR
+      *---- PROCESADO SIN HABERSE ESCRITO.
+           MOVE WS-ULT-LEGAJO-PROC            TO WS-CHK-LEGAJO.
+           MOVE WS-CONT-REG-MAESTRO          TO WS-CHK-CONT-MAESTRO.
+           MOVE WS-CONT-REG-NOVEDAD          TO WS-CHK-CONT-NOVEDAD.
+           MOVE WS-CONT-REG-SALIDA           TO WS-CHK-CONT-SALIDA.
+           MOVE WS-CONT-REG-ERROR            TO WS-CHK-CONT-ERROR.
+           MOVE WS-CONT-ALTAS-APLIC          TO WS-CHK-CONT-ALTAS.
+           MOVE WS-CONT-BAJAS-APLIC          TO WS-CHK-CONT-BAJAS.
+           MOVE WS-IMP-ALTAS                 TO WS-CHK-IMP-ALTAS.
+           MOVE WS-IMP-BAJAS                 TO WS-CHK-IMP-BAJAS.
+           MOVE WS-IMP-MODIF                 TO WS-CHK-IMP-MODIF.
+           MOVE WS-IMP-SINCAMBIO             TO WS-CHK-IMP-SINCAMBIO.
+
+           OPEN OUTPUT ENT-CHECKPOINT.
+           WRITE WS-REG-CHECKPOINT.
+           CLOSE ENT-CHECKPOINT.
+
+       1700-GRABAR-CHECKPOINT-EXIT.
+           EXIT.
       *----------------------------------------------------------------*
        2000-PROCESAR-PROGRAMA.
       *----------------------------------------------------------------*
@@ -216,6 +771,8 @@
       *----NOVEDAD DE BAJA QUE LO PODRIA DESCARTAR.
            IF WS-ENT-LEGAJO = WS-CLAVE-MIN
               MOVE 'SI'          TO WS-GRABAR-MAESTRO
+              MOVE WS-ENT-MAESTRO TO WS-SAL-MAEACT
+              MOVE 'S'           TO WS-SW-TIPO-CAMBIO
               PERFORM 1110-LEER-MAESTRO
                  THRU 1110-LEER-MAESTRO-EXIT
            ELSE
@@ -233,6 +790,15 @@
            IF WS-GRABAR-MAESTRO = 'SI'
               PERFORM 2400-GRABAR-SALIDA
                  THRU 2400-GRABAR-SALIDA-EXIT
+           ELSE
+      *---- NINGUNA NOVEDAD DE ESTE LEGAJO LLEGO A GRABAR EN
+      *---- SAL-MAEACT (BAJA APLICADA, O TODAS SUS NOVEDADES
+      *---- RECHAZADAS SIN QUE HUBIERA MAESTRO); IGUAL HAY QUE
+      *---- CHECKPOINTEARLO COMO PROCESADO, SI NO EL RESTART LO
+      *---- VOLVERIA A LEER Y DUPLICARIA SU SALIDA DE DELTA/RECHAZOS.
+              MOVE WS-CLAVE-MIN         TO WS-ULT-LEGAJO-PROC
+              PERFORM 2460-VERIFICAR-CHECKPOINT
+                 THRU 2460-VERIFICAR-CHECKPOINT-EXIT
            END-IF.
 
        2000-PROCESAR-PROGRAMA-EXIT.
@@ -241,30 +807,67 @@
        2100-PROCESAR-NOVEDAD.
       *----------------------------------------------------------------*
 
+           PERFORM 2150-VALIDAR-NOVEDAD
+              THRU 2150-VALIDAR-NOVEDAD-EXIT.
+
            EVALUATE WS-NOV-TIPO
            WHEN 'A'
+                IF NOT WS-NOV-VALIDA
+                    PERFORM 2200-RECHAZAR-NOVEDAD
+                       THRU 2200-RECHAZAR-NOVEDAD-EXIT
+                ELSE
                 IF WS-GRABAR-MAESTRO = 'SI'
-                    DISPLAY 'REG CON ERROR - ALTA:' WS-ENT-MAESTRO
+                    MOVE 'ALTA - EL LEGAJO YA EXISTE EN EL MAESTRO'
+                                          TO WS-MOTIVO-RECHAZO
+                    PERFORM 2200-RECHAZAR-NOVEDAD
+                       THRU 2200-RECHAZAR-NOVEDAD-EXIT
                 ELSE
                     MOVE WS-NOV-NOVEDADES TO WS-SAL-MAEACT
                     MOVE 'SI'             TO WS-GRABAR-MAESTRO
+                    MOVE 'A'              TO WS-SW-TIPO-CAMBIO
+                    ADD 1                 TO WS-CONT-ALTAS-APLIC
+                END-IF
                 END-IF
            WHEN 'B'
+                IF NOT WS-NOV-VALIDA
+                    PERFORM 2200-RECHAZAR-NOVEDAD
+                       THRU 2200-RECHAZAR-NOVEDAD-EXIT
+                ELSE
                 IF WS-GRABAR-MAESTRO = 'NO'
-                    DISPLAY 'REG.CON ERROR - BAJA:' WS-NOV-NOVEDADES
+                    MOVE 'BAJA - EL LEGAJO NO EXISTE EN EL MAESTRO'
+                                          TO WS-MOTIVO-RECHAZO
+                    PERFORM 2200-RECHAZAR-NOVEDAD
+                       THRU 2200-RECHAZAR-NOVEDAD-EXIT
                 ELSE
+                    ADD WS-SAL-SUELDO     TO WS-IMP-BAJAS
+                    MOVE 'B'              TO WS-SW-TIPO-CAMBIO
+                    PERFORM 2450-GRABAR-DELTA
+                       THRU 2450-GRABAR-DELTA-EXIT
                     MOVE WS-NOV-NOVEDADES TO WS-SAL-MAEACT
                     MOVE 'NO'             TO WS-GRABAR-MAESTRO
+                    ADD 1                 TO WS-CONT-BAJAS-APLIC
+                END-IF
                 END-IF
            WHEN 'M'
+                IF NOT WS-NOV-VALIDA
+                    PERFORM 2200-RECHAZAR-NOVEDAD
+                       THRU 2200-RECHAZAR-NOVEDAD-EXIT
+                ELSE
                 IF WS-GRABAR-MAESTRO = 'NO'
-                    DISPLAY 'REG.CON ERROR - MODI:' WS-NOV-NOVEDADES
+                    MOVE 'MODI - EL LEGAJO NO EXISTE EN EL MAESTRO'
+                                          TO WS-MOTIVO-RECHAZO
+                    PERFORM 2200-RECHAZAR-NOVEDAD
+                       THRU 2200-RECHAZAR-NOVEDAD-EXIT
                 ELSE
                     MOVE WS-NOV-NOVEDADES TO WS-SAL-MAEACT
                     MOVE 'SI'             TO WS-GRABAR-MAESTRO
+                    MOVE 'M'              TO WS-SW-TIPO-CAMBIO
+                END-IF
                 END-IF
            WHEN OTHER
-                DISPLAY 'TIPO NOVEDAD ERROR:' WS-NOV-NOVEDADES
+                MOVE 'TIPO DE NOVEDAD INVALIDO' TO WS-MOTIVO-RECHAZO
+                PERFORM 2200-RECHAZAR-NOVEDAD
+                   THRU 2200-RECHAZAR-NOVEDAD-EXIT
            END-EVALUATE.
 
            PERFORM 1210-LEER-NOVEDAD
@@ -272,6 +875,66 @@
 
        2100-PROCESAR-NOVEDAD-EXIT.
            EXIT.
+      *----------------------------------------------------------------*
+       2150-VALIDAR-NOVEDAD.
+      *----------------------------------------------------------------*
+
+      *---- EL LEGAJO SE VALIDA PARA CUALQUIER TIPO DE NOVEDAD PORQUE
+      *---- ES LA CLAVE DE APAREO. EL RESTO DEL CONTENIDO SOLO SE
+      *---- VALIDA EN ALTAS Y MODIFICACIONES, YA QUE SON LAS QUE
+      *---- VUELCAN DATOS NUEVOS AL MAESTRO; LAS BAJAS SOLO NECESITAN
+      *---- EL LEGAJO.
+           MOVE 'S'                         TO WS-SW-NOV-VALIDA.
+
+           IF WS-NOV-LEGAJO NOT NUMERIC
+              MOVE 'N'                      TO WS-SW-NOV-VALIDA
+              MOVE 'LEGAJO NO NUMERICO EN LA NOVEDAD'
+                                             TO WS-MOTIVO-RECHAZO
+           END-IF.
+
+           IF WS-NOV-VALIDA
+              AND (WS-NOV-TIPO = 'A' OR WS-NOV-TIPO = 'M')
+              IF WS-NOV-NOMBRE = SPACES
+                 MOVE 'N'                      TO WS-SW-NOV-VALIDA
+                 MOVE 'NOMBRE VACIO EN LA NOVEDAD'
+                                                TO WS-MOTIVO-RECHAZO
+              END-IF
+
+              IF WS-NOV-VALIDA
+                 IF WS-NOV-APELLIDO = SPACES
+                    MOVE 'N'                   TO WS-SW-NOV-VALIDA
+                    MOVE 'APELLIDO VACIO EN LA NOVEDAD'
+                                                TO WS-MOTIVO-RECHAZO
+                 END-IF
+              END-IF
+
+              IF WS-NOV-VALIDA
+                 IF WS-NOV-SUELDO NOT NUMERIC
+                    MOVE 'N'                   TO WS-SW-NOV-VALIDA
+                    MOVE 'SUELDO NO NUMERICO EN LA NOVEDAD'
+                                                TO WS-MOTIVO-RECHAZO
+                 END-IF
+              END-IF
+           END-IF.
+
+       2150-VALIDAR-NOVEDAD-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2200-RECHAZAR-NOVEDAD.
+      *----------------------------------------------------------------*
+
+           MOVE SPACES                      TO WS-SAL-RECHAZADAS.
+
+           MOVE WS-NOV-LEGAJO               TO WS-RCH-LEGAJO.
+           MOVE WS-NOV-TIPO                 TO WS-RCH-TIPO.
+           MOVE WS-MOTIVO-RECHAZO           TO WS-RCH-MOTIVO.
+
+           WRITE WS-SAL-RECHAZADAS.
+
+           ADD 1                            TO WS-CONT-REG-ERROR.
+
+       2200-RECHAZAR-NOVEDAD-EXIT.
+           EXIT.
       *----------------------------------------------------------------*
        2400-GRABAR-SALIDA.
       *----------------------------------------------------------------*
@@ -281,12 +944,80 @@
            EVALUATE FS-MAEACT
            WHEN '00'
                ADD 1 TO WS-CONT-REG-SALIDA
+               MOVE WS-SAL-MAEACT(1:10) TO WS-ULT-LEGAJO-PROC
+
+               EVALUATE TRUE
+                  WHEN WS-CAMBIO-ALTA
+                     ADD WS-SAL-SUELDO TO WS-IMP-ALTAS
+                  WHEN WS-CAMBIO-MODIF
+                     ADD WS-SAL-SUELDO TO WS-IMP-MODIF
+                  WHEN OTHER
+                     ADD WS-SAL-SUELDO TO WS-IMP-SINCAMBIO
+               END-EVALUATE
+
+               PERFORM 2450-GRABAR-DELTA
+                  THRU 2450-GRABAR-DELTA-EXIT
+
+               PERFORM 2460-VERIFICAR-CHECKPOINT
+                  THRU 2460-VERIFICAR-CHECKPOINT-EXIT
            WHEN OTHER
                DISPLAY 'ERROR AL GRABAR SALIDA: ' FS-MAEACT
+               PERFORM 9010-ABEND-GRABACION
+                  THRU 9010-ABEND-GRABACION-EXIT
            END-EVALUATE.
 
        2400-GRABAR-SALIDA-EXIT.
            EXIT.
+      *----------------------------------------------------------------*
+       2450-GRABAR-DELTA.
+      *----------------------------------------------------------------*
+
+      *---- DEJA CONSTANCIA EN UN EXTRACTO APARTE DEL TIPO DE CAMBIO DE
+      *---- CADA LEGAJO TOCADO EN LA CORRIDA (ALTA/BAJA/MODIFICACION/
+      *---- SIN CAMBIO), SIN ALTERAR EL LAYOUT DE MAESTRO_ACTUALIZADO.
+      *---- TXT, PARA QUE LOS PROCESOS QUE CONSUMEN EL MAESTRO NO SE
+      *---- VEAN AFECTADOS.
+           MOVE SPACES                      TO WS-SAL-DELTA.
+           MOVE WS-CLAVE-MIN                TO WS-DLT-LEGAJO.
+
+           EVALUATE TRUE
+              WHEN WS-CAMBIO-ALTA
+                 MOVE 'NEW'                 TO WS-DLT-TIPO-CAMBIO
+              WHEN WS-CAMBIO-BAJA
+                 MOVE 'DELETED-SKIPPED'     TO WS-DLT-TIPO-CAMBIO
+              WHEN WS-CAMBIO-MODIF
+                 MOVE 'MODIFIED'            TO WS-DLT-TIPO-CAMBIO
+              WHEN OTHER
+                 MOVE 'UNCHANGED'           TO WS-DLT-TIPO-CAMBIO
+           END-EVALUATE.
+
+           WRITE WS-SAL-DELTA.
+
+           IF NOT FS-DELTA-OK
+              DISPLAY 'ERROR AL GRABAR DELTA: ' FS-DELTA
+           END-IF.
+
+       2450-GRABAR-DELTA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2460-VERIFICAR-CHECKPOINT.
+      *----------------------------------------------------------------*
+
+      *---- SE INVOCA UNA SOLA VEZ POR CADA LEGAJO CUYO PROCESAMIENTO
+      *---- QUEDA COMPLETO EN 2000-PROCESAR-PROGRAMA, HAYA TERMINADO EN
+      *---- UNA GRABACION A SAL-MAEACT O EN UNA BAJA/RECHAZO SIN
+      *---- GRABACION; ASI EL CHECKPOINT AVANZA PARA TODOS LOS CASOS Y
+      *---- UN RESTART NO VUELVE A REPROCESAR (Y DUPLICAR) UN LEGAJO
+      *---- YA RESUELTO.
+           ADD 1 TO WS-CONT-CHECKPOINT.
+           IF WS-CONT-CHECKPOINT >= WS-CHECKPOINT-CADA
+              PERFORM 1700-GRABAR-CHECKPOINT
+                 THRU 1700-GRABAR-CHECKPOINT-EXIT
+              MOVE 0 TO WS-CONT-CHECKPOINT
+           END-IF.
+
+       2460-VERIFICAR-CHECKPOINT-EXIT.
+           EXIT.
       *----------------------------------------------------------------*
        3000-FINALIZAR-PROGRAMA.
       *----------------------------------------------------------------*
@@ -300,18 +1031,69 @@
            MOVE WS-CONT-REG-SALIDA       TO WS-FORMAT-CANT.
            DISPLAY 'CANTIDAD DE REGISTROS SALIDA   : ' WS-FORMAT-CANT.
 
+           MOVE WS-CONT-REG-ERROR        TO WS-FORMAT-CANT.
+           DISPLAY 'CANTIDAD DE REGISTROS RECHAZADOS: ' WS-FORMAT-CANT.
+
+           MOVE WS-IMP-ALTAS             TO WS-FORMAT-IMPORTE.
+           DISPLAY 'IMPACTO MONETARIO ALTAS      : '
+                   WS-FORMAT-IMPORTE.
+
+           MOVE WS-IMP-BAJAS             TO WS-FORMAT-IMPORTE.
+           DISPLAY 'IMPACTO MONETARIO BAJAS      : '
+                   WS-FORMAT-IMPORTE.
+
+           MOVE WS-IMP-MODIF             TO WS-FORMAT-IMPORTE.
+           DISPLAY 'IMPACTO MONETARIO MODIF      : '
+                   WS-FORMAT-IMPORTE.
+
+           MOVE WS-IMP-SINCAMBIO         TO WS-FORMAT-IMPORTE.
+           DISPLAY 'IMPACTO MONETARIO SIN CAMBIO : '
+                   WS-FORMAT-IMPORTE.
+
+           PERFORM 3100-CONCILIAR-CONTADORES
+              THRU 3100-CONCILIAR-CONTADORES-EXIT.
+
            PERFORM 3200-CERRAR-ARCHIVOS
               THRU 3200-CERRAR-ARCHIVOS-FIN.
 
        3000-FINALIZAR-PROGRAMA-EXIT.
            EXIT.
+      *----------------------------------------------------------------*
+       3100-CONCILIAR-CONTADORES.
+      *----------------------------------------------------------------*
+
+      *---- EL MAESTRO DE SALIDA DEBE TENER TANTOS REGISTROS COMO EL
+      *---- MAESTRO DE ENTRADA MAS LAS ALTAS APLICADAS MENOS LAS BAJAS
+      *---- APLICADAS. SI NO CIERRA, HAY UN PROBLEMA EN EL APAREO.
+           COMPUTE WS-CONT-MAESTRO-ESPERADO =
+                   WS-CONT-REG-MAESTRO
+                 + WS-CONT-ALTAS-APLIC
+                 - WS-CONT-BAJAS-APLIC.
+
+           IF WS-CONT-MAESTRO-ESPERADO = WS-CONT-REG-SALIDA
+              MOVE 'S'                TO WS-SW-CONCILIA-OK
+              DISPLAY 'CONCILIACION DE CONTADORES: OK'
+           ELSE
+              MOVE 'N'                TO WS-SW-CONCILIA-OK
+              DISPLAY 'CONCILIACION DE CONTADORES: DIFERENCIA '
+                      'DETECTADA'
+              DISPLAY '  MAESTRO INICIAL + ALTAS - BAJAS = '
+                      WS-CONT-MAESTRO-ESPERADO
+              DISPLAY '  MAESTRO FINAL (SALIDA)          = '
+                      WS-CONT-REG-SALIDA
+           END-IF.
+
+       3100-CONCILIAR-CONTADORES-EXIT.
+           EXIT.
       *----------------------------------------------------------------*
        3200-CERRAR-ARCHIVOS.
       *----------------------------------------------------------------*
 
            CLOSE ENT-MAESTRO
                  ENT-NOVEDADES
-                 SAL-MAEACT.
+                 SAL-MAEACT
+                 SAL-NOV-RECHAZADAS
+                 SAL-DELTA.
 
            IF NOT FS-MAESTRO-OK
               DISPLAY 'ERROR AL CERRAR ARCHIVO MAESTRO: ' FS-MAESTRO
@@ -325,8 +1107,45 @@
               DISPLAY 'ERROR AL CERRAR ARCHIVO SALIDA: ' FS-MAEACT
            END-IF.
 
+           IF NOT FS-RECHAZADAS-OK
+              DISPLAY 'ERROR AL CERRAR ARCH. RECHAZADAS: ' FS-RECHAZADAS
+           END-IF.
+
+           IF NOT FS-DELTA-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO DE DELTA: ' FS-DELTA
+           END-IF.
+
+      *---- PROCESO TERMINADO SIN ERRORES: SE DESCARTA EL CHECKPOINT
+      *---- PARA QUE LA PROXIMA CORRIDA ARRANQUE DESDE CERO.
+           OPEN OUTPUT ENT-CHECKPOINT.
+           CLOSE ENT-CHECKPOINT.
 
        3200-CERRAR-ARCHIVOS-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       9000-ABEND-SECUENCIA.
+      *----------------------------------------------------------------*
+
+           DISPLAY 'PROGRAMA ABORTADO POR ERROR DE SECUENCIA'.
+
+           MOVE 16                          TO RETURN-CODE.
+           STOP RUN.
+
+       9000-ABEND-SECUENCIA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       9010-ABEND-GRABACION.
+      *----------------------------------------------------------------*
+
+           DISPLAY 'PROGRAMA ABORTADO POR ERROR DE GRABACION'.
+
+           PERFORM 1700-GRABAR-CHECKPOINT
+              THRU 1700-GRABAR-CHECKPOINT-EXIT.
+
+           MOVE 16                          TO RETURN-CODE.
+           STOP RUN.
+
+       9010-ABEND-GRABACION-EXIT.
+           EXIT.
       *----------------------------------------------------------------*
        END PROGRAM CL15EJ02.
