@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Author: GABRIELA RODRIGUEZ
+      * Date: 25/09/2023
+      * Purpose: LAYOUT DEL ARCHIVO DE NOVEDADES (ALTA/BAJA/MODI)
+      ******************************************************************
+       01  WS-ENT-NOVEDAD.
+           05 WS-NOV-TIPO                    PIC X(01).
+           05 WS-NOV-NOVEDADES.
+              10 WS-NOV-LEGAJO               PIC X(10).
+              10 WS-NOV-NOMBRE               PIC X(20).
+              10 WS-NOV-APELLIDO             PIC X(20).
+              10 WS-NOV-SUELDO               PIC 9(08)V9(02).
+              10 FILLER                      PIC X(05).
